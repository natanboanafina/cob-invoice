@@ -0,0 +1,213 @@
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID.NF-CSV-EXPORT.
+      *================================================================*
+      *    AUTHOR      : NATAN BOANAFINA.                              *
+      *    ENTERPRISE  : NOT APPLICABLE                                *
+      *    PROFESSOR   : IVAN PETRUCCI                                 *
+      *    DATE        : 24/11/2022                                    *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *    PURPOSE     : EXPORT NF.DAT (DETAIL AND TRAILER RECORDS)    *
+      *    TO A DELIMITED CSV FILE FOR THE ACCOUNTING PACKAGE.         *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *    FILES       :                                               *
+      *    DDNAME                 I/O                 COPY/BOOK        *
+      *    INVOICE                 I                      -            *
+      *    CSV-OUT                 O                      -            *
+      *----------------------------------------------------------------*
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+      *=================================================================
+      *                    SELECT NF.DAT
+      *=================================================================
+           SELECT INVOICE ASSIGN TO "C:\Cobol\task3\data\NF.DAT"
+                              FILE STATUS IS FS-INVOICE-STATUS.
+
+      *=================================================================
+      *                    SELECT NF.CSV
+      *=================================================================
+      *    SEMICOLON-DELIMITED SO THE COMMA-AS-DECIMAL-POINT VALUES    *
+      *    (SEE SPECIAL-NAMES ABOVE) DO NOT BREAK COLUMNS.              *
+           SELECT CSV-OUT ASSIGN TO "C:\Cobol\task3\data\NF.CSV"
+                              ORGANIZATION LINE SEQUENTIAL
+                              FILE STATUS IS FS-CSV-STATUS.
+
+      *----------------------------------------------------------------*
+      *================================================================*
+      *----------------------------------------------------------------*
+       DATA                            DIVISION.
+       FILE                            SECTION.
+      **================== FD INVOICE BEGINNING =======================*
+       FD  INVOICE.
+       01  RG-INVOICE.
+           05 RG-INVOICE-TYPE      PIC X(01).
+              88 RG-INVOICE-IS-DETAIL     VALUE "D".
+              88 RG-INVOICE-IS-TRAILER    VALUE "T".
+           05 RG-INVOICE-NF-NUM    PIC 9(07).
+           05 RG-INVOICE-DETAIL.
+              10 RG-INVOICE-NAME         PIC X(20).
+              10 RG-INVOICE-PROD         PIC X(15).
+              10 RG-INVOICE-PRICE        PIC 9(08)V99.
+              10 RG-INVOICE-DISCOUNT-PCT PIC 9(03)V99.
+              10 RG-INVOICE-NET-PRICE    PIC 9(08)V99.
+           05 RG-INVOICE-TRAILER REDEFINES RG-INVOICE-DETAIL.
+              10 RG-INVOICE-SUBTOTAL  PIC 9(09)V99.
+              10 RG-INVOICE-TAX-RATE  PIC 9(03)V99.
+              10 RG-INVOICE-TAX-AMT   PIC 9(09)V99.
+              10 RG-INVOICE-TOTAL     PIC 9(09)V99.
+              10 FILLER               PIC X(22).
+
+      **================== FD CSV-OUT BEGINNING =======================*
+       FD  CSV-OUT.
+       01  RG-CSV-LINE              PIC X(120).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+       01  FILLER          PIC X(047) VALUE
+           "========== WORKING-STORAGE BEGINNING ==========".
+
+      *----------------------------------------------------------------*
+       01  FILLER          PIC X(047) VALUE
+           "============ FILE-STATUS BEGINNING ============".
+      *----------------------------------------------------------------*
+       77  FS-INVOICE-STATUS       PIC 9(02).
+       77  FS-CSV-STATUS           PIC 9(02).
+      *----------------------------------------------------------------*
+       01  FILLER          PIC X(057) VALUE
+           "============ PROCESSMENT VARIABLES BEGINNING ============".
+      *----------------------------------------------------------------*
+       77  WRK-INVOICE-SW   PIC X(01)  VALUE "N".
+           88 WRK-INVOICE-EOF         VALUE "Y".
+       77  WRK-NF-NUM-ED    PIC 9(07)  VALUE ZEROS.
+       77  WRK-PRICE-ED     PIC ZZ.ZZZ.ZZZ,ZZ.
+       77  WRK-PRICE2-ED    PIC ZZ.ZZZ.ZZZ,ZZ.
+       77  WRK-PRICE3-ED    PIC ZZ.ZZZ.ZZZ,ZZ.
+       77  WRK-TOTAL-ED     PIC ZZZ.ZZZ.ZZZ,ZZ.
+       77  WRK-TOTAL2-ED    PIC ZZZ.ZZZ.ZZZ,ZZ.
+       77  WRK-TOTAL3-ED    PIC ZZZ.ZZZ.ZZZ,ZZ.
+       77  WRK-PCT-ED       PIC ZZ9,99.
+       77  WRK-RECORD-COUNT PIC 9(06)  VALUE ZEROS.
+      *----------------------------------------------------------------*
+       01  FILLER          PIC X(052) VALUE
+           "============ WARNING MESSAGES BEGINNING ============".
+      *----------------------------------------------------------------*
+       77  WRK-OPEN-ERROR       PIC X(20) VALUE "FILE WAS NOT OPENED!".
+      *----------------------------------------------------------------*
+       PROCEDURE                       DIVISION.
+      *----------------------------------------------------------------*
+           PERFORM 0100-INIT.
+           PERFORM 0210-READING-INVOICE.
+           PERFORM 0300-END.
+           STOP RUN.
+      *----------------------------------------------------------------*
+       0100-INIT                       SECTION.
+      **================ OPENING-FILES BEGINNING ======================**
+       0110-OPEN-INVOICE.
+           OPEN INPUT INVOICE.
+           IF FS-INVOICE-STATUS NOT EQUAL 00
+              DISPLAY "INVOICE: " WRK-OPEN-ERROR
+              DISPLAY "STATUS:  " FS-INVOICE-STATUS
+              GOBACK
+           END-IF.
+
+       0120-OPEN-CSV-OUT.
+           OPEN OUTPUT CSV-OUT.
+           IF FS-CSV-STATUS NOT EQUAL 00
+              DISPLAY "CSV-OUT: " WRK-OPEN-ERROR
+              DISPLAY "STATUS:  " FS-CSV-STATUS
+              GOBACK
+           END-IF.
+           MOVE SPACES TO RG-CSV-LINE.
+           STRING "TIPO;NF;NOME;PRODUTO;PRECO;DESCONTO;LIQUIDO;"
+                     DELIMITED BY SIZE
+                  "SUBTOTAL;IMPOSTO_PCT;IMPOSTO;TOTAL"
+                     DELIMITED BY SIZE
+                  INTO RG-CSV-LINE.
+           WRITE RG-CSV-LINE.
+
+       0200-PROCESS                    SECTION.
+      **================ READING-INVOICE BEGINNING =====================**
+       0210-READING-INVOICE.
+           READ INVOICE
+             AT END
+                SET WRK-INVOICE-EOF TO TRUE
+           END-READ.
+           PERFORM UNTIL WRK-INVOICE-EOF
+              EVALUATE TRUE
+                WHEN RG-INVOICE-IS-DETAIL
+                   PERFORM 0220-WRITING-DETAIL-ROW
+                WHEN RG-INVOICE-IS-TRAILER
+                   PERFORM 0230-WRITING-TRAILER-ROW
+              END-EVALUATE
+              READ INVOICE
+                AT END
+                   SET WRK-INVOICE-EOF TO TRUE
+              END-READ
+           END-PERFORM.
+      **================ WRITING-DETAIL-ROW BEGINNING ==================**
+      *    MONEY/PERCENT FIELDS GO THROUGH THE EDITED WORKING FIELDS SO *
+      *    THE CSV CARRIES A PROPER DECIMAL SEPARATOR (COMMA, PER       *
+      *    SPECIAL-NAMES) INSTEAD OF RAW DIGITS, AND THE ROW ENDS WITH  *
+      *    4 EMPTY FIELDS TO LINE UP WITH THE 11-COLUMN HEADER          *
+      *    (SUBTOTAL/IMPOSTO_PCT/IMPOSTO/TOTAL ARE TRAILER-ONLY         *
+      *    COLUMNS).                                                    *
+       0220-WRITING-DETAIL-ROW.
+           MOVE RG-INVOICE-NF-NUM TO WRK-NF-NUM-ED.
+           MOVE RG-INVOICE-PRICE TO WRK-PRICE-ED.
+           MOVE RG-INVOICE-DISCOUNT-PCT TO WRK-PCT-ED.
+           MOVE RG-INVOICE-NET-PRICE TO WRK-PRICE2-ED.
+           MOVE SPACES TO RG-CSV-LINE.
+           STRING "D;"                  DELIMITED BY SIZE
+                  WRK-NF-NUM-ED          DELIMITED BY SIZE
+                  ";"                    DELIMITED BY SIZE
+                  RG-INVOICE-NAME        DELIMITED BY SIZE
+                  ";"                    DELIMITED BY SIZE
+                  RG-INVOICE-PROD        DELIMITED BY SIZE
+                  ";"                    DELIMITED BY SIZE
+                  WRK-PRICE-ED           DELIMITED BY SIZE
+                  ";"                    DELIMITED BY SIZE
+                  WRK-PCT-ED             DELIMITED BY SIZE
+                  ";"                    DELIMITED BY SIZE
+                  WRK-PRICE2-ED          DELIMITED BY SIZE
+                  ";;;;"                 DELIMITED BY SIZE
+                  INTO RG-CSV-LINE.
+           WRITE RG-CSV-LINE.
+           ADD 1 TO WRK-RECORD-COUNT.
+      **================ WRITING-TRAILER-ROW BEGINNING =================**
+       0230-WRITING-TRAILER-ROW.
+           MOVE RG-INVOICE-NF-NUM TO WRK-NF-NUM-ED.
+           MOVE RG-INVOICE-SUBTOTAL TO WRK-TOTAL-ED.
+           MOVE RG-INVOICE-TAX-RATE TO WRK-PCT-ED.
+           MOVE RG-INVOICE-TAX-AMT TO WRK-TOTAL2-ED.
+           MOVE RG-INVOICE-TOTAL TO WRK-TOTAL3-ED.
+           MOVE SPACES TO RG-CSV-LINE.
+           STRING "T;"                  DELIMITED BY SIZE
+                  WRK-NF-NUM-ED          DELIMITED BY SIZE
+                  ";;;;;;"               DELIMITED BY SIZE
+                  WRK-TOTAL-ED           DELIMITED BY SIZE
+                  ";"                    DELIMITED BY SIZE
+                  WRK-PCT-ED             DELIMITED BY SIZE
+                  ";"                    DELIMITED BY SIZE
+                  WRK-TOTAL2-ED          DELIMITED BY SIZE
+                  ";"                    DELIMITED BY SIZE
+                  WRK-TOTAL3-ED          DELIMITED BY SIZE
+                  INTO RG-CSV-LINE.
+           WRITE RG-CSV-LINE.
+           ADD 1 TO WRK-RECORD-COUNT.
+      *----------------------------------------------------------------*
+       0300-END                        SECTION.
+           DISPLAY "REGISTROS EXPORTADOS PARA NF.CSV: "
+                   WRK-RECORD-COUNT.
+           CLOSE INVOICE.
+           CLOSE CSV-OUT.
+      *----------------------------------------------------------------*
