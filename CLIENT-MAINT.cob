@@ -0,0 +1,177 @@
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID.CLIENT-MAINT.
+      *================================================================*
+      *    AUTHOR      : NATAN BOANAFINA.                              *
+      *    ENTERPRISE  : NOT APPLICABLE                                *
+      *    PROFESSOR   : IVAN PETRUCCI                                 *
+      *    DATE        : 24/11/2022                                    *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *    PURPOSE     : ADD/CHANGE/DELETE/INQUIRE CLIENTES.DAT SO     *
+      *    CLIENT RECORDS ARE MANAGED HERE INSTEAD OF BY HAND-EDITING  *
+      *    THE DATA FILE.                                              *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *    FILES       :                                               *
+      *    DDNAME                 I/O                 COPY/BOOK        *
+      *    CLIENTS                I-O                     -            *
+      *----------------------------------------------------------------*
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+      *=================================================================
+      *                    SELECT CLIENTES.DAT
+      *=================================================================
+           SELECT CLIENTS ASSIGN TO "C:\Cobol\task3\data\CLIENTES.DAT"
+                              ORGANIZATION IS INDEXED
+                              ACCESS MODE IS DYNAMIC
+                              RECORD KEY IS RG-CLIENTS-ID
+                              FILE STATUS IS FS-CLIENTS-STATUS.
+
+      *----------------------------------------------------------------*
+      *================================================================*
+      *----------------------------------------------------------------*
+       DATA                            DIVISION.
+       FILE                            SECTION.
+      **================== FD CLIENTS BEGINNING =======================*
+       FD  CLIENTS.
+       01  RG-CLIENTS.
+           05 RG-CLIENTS-ID        PIC 9(05).
+           05 RG-CLIENTS-NAME      PIC X(20).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+       01  FILLER          PIC X(047) VALUE
+           "========== WORKING-STORAGE BEGINNING ==========".
+
+      *----------------------------------------------------------------*
+       01  FILLER          PIC X(047) VALUE
+           "============ FILE-STATUS BEGINNING ============".
+      *----------------------------------------------------------------*
+       77  FS-CLIENTS-STATUS       PIC 9(02).
+      *----------------------------------------------------------------*
+       01  FILLER          PIC X(057) VALUE
+           "============ PROCESSMENT VARIABLES BEGINNING ============".
+      *----------------------------------------------------------------*
+       77  WRK-OPTION       PIC X(01) VALUE SPACES.
+       77  WRK-DONE-SW      PIC X(01) VALUE "N".
+           88 WRK-DONE                VALUE "S".
+       77  WRK-NEW-NAME     PIC X(20) VALUE SPACES.
+      *----------------------------------------------------------------*
+       01  FILLER          PIC X(052) VALUE
+           "============ WARNING MESSAGES BEGINNING ============".
+      *----------------------------------------------------------------*
+       77  WRK-OPEN-ERROR       PIC X(20) VALUE "FILE WAS NOT OPENED!".
+      *----------------------------------------------------------------*
+       PROCEDURE                       DIVISION.
+      *----------------------------------------------------------------*
+           PERFORM 0100-INIT.
+           PERFORM 0210-SHOWING-MENU UNTIL WRK-DONE.
+           PERFORM 0300-END.
+           STOP RUN.
+      *----------------------------------------------------------------*
+       0100-INIT                       SECTION.
+      **================ OPENING-CLIENTS BEGINNING ===================**
+      *    OPEN I-O SO NEW CLIENTS CAN BE WRITTEN; IF CLIENTES.DAT      *
+      *    DOES NOT EXIST YET, CREATE IT EMPTY FIRST.                   *
+       0110-OPEN-CLIENTS.
+           OPEN I-O CLIENTS.
+           IF FS-CLIENTS-STATUS EQUAL 35
+              OPEN OUTPUT CLIENTS
+              CLOSE CLIENTS
+              OPEN I-O CLIENTS
+           END-IF.
+           IF FS-CLIENTS-STATUS NOT EQUAL 00
+              DISPLAY "CLIENTS: " WRK-OPEN-ERROR
+              DISPLAY "STATUS:  " FS-CLIENTS-STATUS
+              GOBACK
+           END-IF.
+
+       0200-PROCESS                    SECTION.
+      **================ SHOWING-MENU BEGINNING =======================**
+       0210-SHOWING-MENU.
+           DISPLAY "=========================================".
+           DISPLAY "  MANUTENCAO DE CLIENTES - CLIENTES.DAT   ".
+           DISPLAY "=========================================".
+           DISPLAY "  (A) INCLUIR CLIENTE".
+           DISPLAY "  (C) ALTERAR NOME DO CLIENTE".
+           DISPLAY "  (D) EXCLUIR CLIENTE".
+           DISPLAY "  (I) CONSULTAR CLIENTE".
+           DISPLAY "  (S) SAIR".
+           DISPLAY "DIGITE A OPCAO DESEJADA: "
+             ACCEPT WRK-OPTION.
+           EVALUATE WRK-OPTION
+             WHEN "A" PERFORM 0220-ADD-CLIENT
+             WHEN "C" PERFORM 0230-CHANGE-CLIENT
+             WHEN "D" PERFORM 0240-DELETE-CLIENT
+             WHEN "I" PERFORM 0250-INQUIRY-CLIENT
+             WHEN "S" SET WRK-DONE TO TRUE
+             WHEN OTHER
+                DISPLAY "OPCAO INVALIDA."
+           END-EVALUATE.
+      **================ ADD-CLIENT BEGINNING =========================**
+       0220-ADD-CLIENT.
+           DISPLAY "ID DO NOVO CLIENTE: "
+             ACCEPT RG-CLIENTS-ID.
+           DISPLAY "NOME DO CLIENTE: "
+             ACCEPT RG-CLIENTS-NAME.
+           WRITE RG-CLIENTS
+             INVALID KEY
+                DISPLAY "JA EXISTE UM CLIENTE COM ESSE ID."
+             NOT INVALID KEY
+                DISPLAY "CLIENTE INCLUIDO COM SUCESSO."
+           END-WRITE.
+      **================ CHANGE-CLIENT BEGINNING ======================**
+       0230-CHANGE-CLIENT.
+           DISPLAY "ID DO CLIENTE A ALTERAR: "
+             ACCEPT RG-CLIENTS-ID.
+           READ CLIENTS
+             INVALID KEY
+                DISPLAY "CLIENTE NAO ENCONTRADO."
+             NOT INVALID KEY
+                DISPLAY "NOME ATUAL: " RG-CLIENTS-NAME
+                DISPLAY "NOVO NOME: "
+                  ACCEPT WRK-NEW-NAME
+                MOVE WRK-NEW-NAME TO RG-CLIENTS-NAME
+                REWRITE RG-CLIENTS
+                  INVALID KEY
+                     DISPLAY "ERRO AO ALTERAR O CLIENTE."
+                  NOT INVALID KEY
+                     DISPLAY "CLIENTE ALTERADO COM SUCESSO."
+                END-REWRITE
+           END-READ.
+      **================ DELETE-CLIENT BEGINNING ======================**
+       0240-DELETE-CLIENT.
+           DISPLAY "ID DO CLIENTE A EXCLUIR: "
+             ACCEPT RG-CLIENTS-ID.
+           READ CLIENTS
+             INVALID KEY
+                DISPLAY "CLIENTE NAO ENCONTRADO."
+             NOT INVALID KEY
+                DELETE CLIENTS
+                  INVALID KEY
+                     DISPLAY "ERRO AO EXCLUIR O CLIENTE."
+                  NOT INVALID KEY
+                     DISPLAY "CLIENTE EXCLUIDO COM SUCESSO."
+                END-DELETE
+           END-READ.
+      **================ INQUIRY-CLIENT BEGINNING =====================**
+       0250-INQUIRY-CLIENT.
+           DISPLAY "ID DO CLIENTE A CONSULTAR: "
+             ACCEPT RG-CLIENTS-ID.
+           READ CLIENTS
+             INVALID KEY
+                DISPLAY "CLIENTE NAO ENCONTRADO."
+             NOT INVALID KEY
+                DISPLAY "ID:   " RG-CLIENTS-ID
+                DISPLAY "NOME: " RG-CLIENTS-NAME
+           END-READ.
+      *----------------------------------------------------------------*
+       0300-END                        SECTION.
+           CLOSE CLIENTS.
+      *----------------------------------------------------------------*
