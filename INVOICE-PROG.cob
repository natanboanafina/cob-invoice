@@ -31,13 +31,24 @@
       *                    SELECT CLIENTES.DAT
       *=================================================================
            SELECT CLIENTS ASSIGN TO "C:\Cobol\task3\data\CLIENTES.DAT"
+                              ORGANIZATION IS INDEXED
+                              ACCESS MODE IS DYNAMIC
+                              RECORD KEY IS RG-CLIENTS-ID
                               FILE STATUS IS FS-CLIENTS-STATUS.
 
       *=================================================================
       *                    SELECT COMPRAS.DAT
       *=================================================================
+      *    INDEXED ON RG-SHOPPING-ID, WITH AN ALTERNATE KEY ON         *
+      *    RG-SHOPPING-ID-CLI (DUPLICATES ALLOWED) SO A CLIENT'S       *
+      *    PURCHASES CAN BE FETCHED DIRECTLY INSTEAD OF SCANNED.       *
            SELECT SHOPPING ASSIGN TO "C:\Cobol\task3\data\COMPRAS.DAT"
-                               FILE STATUS IS FS-SHOPPING-STATUS.
+                          ORGANIZATION IS INDEXED
+                          ACCESS MODE IS DYNAMIC
+                          RECORD KEY IS RG-SHOPPING-ID
+                          ALTERNATE RECORD KEY IS
+                             RG-SHOPPING-ID-CLI WITH DUPLICATES
+                          FILE STATUS IS FS-SHOPPING-STATUS.
 
       *=================================================================
       *                    SELECT NF.DAT
@@ -45,6 +56,59 @@
            SELECT INVOICE ASSIGN TO "C:\Cobol\task3\data\NF.DAT"
                               FILE STATUS IS FS-INVOICE-STATUS.
 
+      *=================================================================
+      *                    SELECT CTRLNF.DAT
+      *=================================================================
+      *    RELATIVE/RANDOM (NOT THE DEFAULT SEQUENTIAL) SO REWRITE CAN  *
+      *    BE ISSUED EVERY CHECKPOINT WITHOUT A PRECEDING READ - COBOL  *
+      *    ONLY ALLOWS A SEQUENTIAL-FILE REWRITE IMMEDIATELY AFTER A    *
+      *    READ OF THAT SAME RECORD.                                    *
+           SELECT CTRL-NF ASSIGN TO "C:\Cobol\task3\data\CTRLNF.DAT"
+                              ORGANIZATION IS RELATIVE
+                              ACCESS MODE IS RANDOM
+                              RELATIVE KEY IS WRK-CTRLNF-KEY
+                              FILE STATUS IS FS-CTRLNF-STATUS.
+
+      *=================================================================
+      *                    SELECT CTRLTAX.DAT
+      *=================================================================
+      *    THE TAX RATE IS CONFIGURABLE - IT LIVES IN ITS OWN SMALL     *
+      *    CONTROL FILE (SAME IDIOM AS CTRLNF.DAT) SO IT CAN BE CHANGED *
+      *    WITHOUT A RECOMPILE.                                         *
+           SELECT CTRL-TAX ASSIGN TO "C:\Cobol\task3\data\CTRLTAX.DAT"
+                              FILE STATUS IS FS-CTRLTAX-STATUS.
+
+      *=================================================================
+      *                    SELECT ORFAOS.DAT
+      *=================================================================
+           SELECT ORPHAN-RPT ASSIGN TO "C:\Cobol\task3\data\ORFAOS.DAT"
+                              ORGANIZATION LINE SEQUENTIAL
+                              FILE STATUS IS FS-ORPHAN-STATUS.
+
+      *=================================================================
+      *                    SELECT NF-IMPRESSAO.DAT
+      *=================================================================
+      *    HUMAN-READABLE PRINTED INVOICE, GENERATED ALONGSIDE NF.DAT. *
+           SELECT PRINT-RPT ASSIGN TO
+                                 "C:\Cobol\task3\data\NF-IMPRESSAO.DAT"
+                              ORGANIZATION LINE SEQUENTIAL
+                              FILE STATUS IS FS-PRINT-STATUS.
+
+      *=================================================================
+      *                    SELECT RESTART.DAT
+      *=================================================================
+      *    CHECKPOINT SO AN INTERRUPTED BATCH CAN RESUME FROM THE LAST *
+      *    FULLY-WRITTEN CLIENT INSTEAD OF RESTARTING. RELATIVE/RANDOM *
+      *    FOR THE SAME REASON AS CTRL-NF ABOVE - THIS FILE'S ONE      *
+      *    RECORD IS REWRITTEN AT EVERY CHECKPOINT WITH NO INTERVENING *
+      *    READ.                                                       *
+           SELECT RESTART-CTRL ASSIGN TO
+                                 "C:\Cobol\task3\data\RESTART.DAT"
+                              ORGANIZATION IS RELATIVE
+                              ACCESS MODE IS RANDOM
+                              RELATIVE KEY IS WRK-RESTART-KEY
+                              FILE STATUS IS FS-RESTART-STATUS.
+
       *----------------------------------------------------------------*
       *================================================================*
       *----------------------------------------------------------------*
@@ -63,13 +127,76 @@
            05 RG-SHOPPING-ID-CLI   PIC 9(05).
            05 RG-SHOPPING-PROD     PIC X(15).
            05 RG-SHOPPING-PRICE    PIC 9(08)V99.
+           05 RG-SHOPPING-DISCOUNT PIC 9(03)V99.
 
       **================== FD INVOICE BEGINNING =======================*
        FD  INVOICE.
        01  RG-INVOICE.
-           05 RG-INVOICE-NAME      PIC X(20).
-           05 RG-INVOICE-PROD      PIC X(15).
-           05 RG-INVOICE-PRICE     PIC 9(08)V99.
+           05 RG-INVOICE-TYPE      PIC X(01).
+              88 RG-INVOICE-IS-DETAIL     VALUE "D".
+              88 RG-INVOICE-IS-TRAILER    VALUE "T".
+           05 RG-INVOICE-NF-NUM    PIC 9(07).
+           05 RG-INVOICE-DETAIL.
+              10 RG-INVOICE-NAME         PIC X(20).
+              10 RG-INVOICE-PROD         PIC X(15).
+              10 RG-INVOICE-PRICE        PIC 9(08)V99.
+              10 RG-INVOICE-DISCOUNT-PCT PIC 9(03)V99.
+              10 RG-INVOICE-NET-PRICE    PIC 9(08)V99.
+           05 RG-INVOICE-TRAILER REDEFINES RG-INVOICE-DETAIL.
+              10 RG-INVOICE-SUBTOTAL  PIC 9(09)V99.
+              10 RG-INVOICE-TAX-RATE  PIC 9(03)V99.
+              10 RG-INVOICE-TAX-AMT   PIC 9(09)V99.
+              10 RG-INVOICE-TOTAL     PIC 9(09)V99.
+              10 FILLER               PIC X(22).
+
+      **=================== FD CTRL-NF BEGINNING =======================*
+      *    PERSISTENT NF-NUMBER COUNTER ACROSS RUNS.                    *
+       FD  CTRL-NF.
+       01  RG-CTRL-NF.
+           05 RG-CTRL-NF-LAST-NUM  PIC 9(07).
+
+      **================== FD CTRL-TAX BEGINNING =======================*
+      *    PERSISTED, OPERATOR-EDITABLE TAX RATE.                      *
+       FD  CTRL-TAX.
+       01  RG-CTRL-TAX.
+           05 RG-CTRL-TAX-RATE     PIC 9(03)V99.
+
+      **================= FD ORPHAN-RPT BEGINNING ======================*
+      *    SHOPPING ROWS WITH NO MATCHING CLIENT, OR WITH DATA TOO      *
+      *    INVALID/OUT-OF-BOUNDS TO CARRY THROUGH TO AN INVOICE.        *
+       FD  ORPHAN-RPT.
+       01  RG-ORPHAN-LINE          PIC X(80).
+
+      **=================== FD PRINT-RPT BEGINNING =====================*
+      *    PRINT-STYLE INVOICE LAYOUT.                                  *
+       FD  PRINT-RPT.
+       01  RG-PRINT-LINE            PIC X(80).
+
+      **================ FD RESTART-CTRL BEGINNING =====================*
+      *    RESTART/CHECKPOINT CONTROL RECORD. RG-RESTART-CLID/-SHOPID   *
+      *    ARE THE LAST CLIENT WHOSE INVOICE WAS FULLY COMMITTED TO     *
+      *    NF.DAT. RG-RESTART-PEND-CLID/-PEND-NF-NUM RECORD A CLIENT    *
+      *    AND NF NUMBER RESERVED FOR THE INVOICE CURRENTLY BEING       *
+      *    WRITTEN - THEY ARE CLEARED BACK TO ZERO ONLY ONCE THAT       *
+      *    INVOICE'S TRAILER HAS BEEN WRITTEN, SO A CRASH BETWEEN       *
+      *    RESERVING THE NUMBER AND FINISHING THE INVOICE LEAVES A      *
+      *    TRACE FOR THE NEXT RUN TO FLAG INSTEAD OF SILENTLY REUSING   *
+      *    THE NUMBER OR TRUSTING A POSSIBLY-PARTIAL INVOICE.           *
+      *    RG-RESTART-RECON-DONE MARKS WHETHER THE END-OF-BATCH ORPHAN  *
+      *    RECONCILIATION PASS (0240-RECONCILE-ORPHANS) ALREADY RAN TO  *
+      *    COMPLETION FOR THIS BATCH ATTEMPT - IT IS A FULL RESCAN OF   *
+      *    COMPRAS.DAT, NOT CHECKPOINTED PER-CLIENT LIKE INVOICE        *
+      *    WRITING, SO WITHOUT THIS FLAG A RESUME AFTER IT HAD ALREADY  *
+      *    RUN WOULD RE-EMIT EVERY LINE A SECOND TIME ONTO THE          *
+      *    EXTEND-OPENED ORFAOS.DAT.                                    *
+       FD  RESTART-CTRL.
+       01  RG-RESTART.
+           05 RG-RESTART-CLID        PIC 9(05).
+           05 RG-RESTART-SHOPID      PIC 9(05).
+           05 RG-RESTART-ACTIVE      PIC X(01).
+           05 RG-RESTART-PEND-CLID   PIC 9(05).
+           05 RG-RESTART-PEND-NFNUM  PIC 9(07).
+           05 RG-RESTART-RECON-DONE  PIC X(01).
 
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
@@ -84,6 +211,17 @@
        77  FS-CLIENTS-STATUS       PIC 9(02).
        77  FS-SHOPPING-STATUS      PIC 9(02).
        77  FS-INVOICE-STATUS       PIC 9(02).
+       77  FS-CTRLNF-STATUS        PIC 9(02).
+       77  FS-CTRLTAX-STATUS       PIC 9(02).
+       77  FS-ORPHAN-STATUS        PIC 9(02).
+       77  FS-PRINT-STATUS         PIC 9(02).
+       77  FS-RESTART-STATUS       PIC 9(02).
+      *----------------------------------------------------------------*
+      *    RELATIVE KEYS FOR CTRL-NF/RESTART-CTRL - BOTH FILES HOLD     *
+      *    EXACTLY ONE RECORD, SO THE KEY IS ALWAYS 1.                  *
+      *----------------------------------------------------------------*
+       77  WRK-CTRLNF-KEY          PIC 9(04)  VALUE 1.
+       77  WRK-RESTART-KEY         PIC 9(04)  VALUE 1.
       *----------------------------------------------------------------*
        01  FILLER          PIC X(057) VALUE
            "============ PROCESSMENT VARIABLES BEGINNING ============".
@@ -91,6 +229,110 @@
        77  WRK-CLID        PIC 9(05)  VALUE ZEROS.
        77  WRK-CTRL-VAR    PIC X(01)  VALUE SPACES.
        77  WRK-PRICE-ED    PIC ZZ.ZZZ.ZZZ,ZZ.
+       77  WRK-CLIENTS-SW  PIC X(01)  VALUE "N".
+           88 WRK-CLIENTS-EOF        VALUE "Y".
+       77  WRK-SHOPPING-SW PIC X(01)  VALUE "N".
+           88 WRK-SHOPPING-EOF       VALUE "Y".
+      *----------------------------------------------------------------*
+      *    INVOICE TOTALS - SUBTOTAL/TAX/GRAND TOTAL                   *
+      *----------------------------------------------------------------*
+      *    WRK-TAX-RATE-PCT'S VALUE CLAUSE IS ONLY THE SEED WRITTEN TO *
+      *    CTRLTAX.DAT THE FIRST TIME THAT FILE IS CREATED - AT RUN    *
+      *    TIME THE RATE IS ALWAYS RELOADED FROM CTRLTAX.DAT (SEE      *
+      *    0145-OPEN-CTRL-TAX), SO THE RATE IS CONFIGURABLE WITHOUT A  *
+      *    RECOMPILE.                                                  *
+       77  WRK-TAX-RATE-PCT PIC 9(03)V99 VALUE 010,00.
+       77  WRK-SUBTOTAL     PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-TAX-AMT      PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-GRAND-TOTAL  PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-PCT-ED       PIC ZZ9,99.
+      *    DEDICATED EDITED FIELD FOR THE 9-INTEGER-DIGIT TOTALS ABOVE  *
+      *    - WRK-PRICE-ED IS ONLY 8 INTEGER DIGITS WIDE (SIZED FOR A    *
+      *    SINGLE LINE ITEM'S PRICE) AND SILENTLY DROPS THE HIGH-ORDER  *
+      *    DIGIT OF A SUBTOTAL/TAX/TOTAL OF 100.000.000,00 OR MORE.     *
+       77  WRK-TOTAL-ED     PIC ZZZ.ZZZ.ZZZ,ZZ.
+      *----------------------------------------------------------------*
+      *    PER-PURCHASE DISCOUNT                                       *
+      *----------------------------------------------------------------*
+       77  WRK-NET-PRICE    PIC 9(08)V99 VALUE ZEROS.
+      *----------------------------------------------------------------*
+      *    PER-CLIENT DETAIL BUFFER.                                   *
+      *    LINES ARE HELD HERE WHILE A CLIENT'S PURCHASES ARE BEING    *
+      *    MATCHED AND ONLY WRITTEN TO NF.DAT/NF-IMPRESSAO.DAT ONCE    *
+      *    THE WHOLE CLIENT IS KNOWN COMPLETE (SEE 0230-WRITING-       *
+      *    INVOICE), SO A CRASH MID-CLIENT NEVER LEAVES PARTIAL ROWS   *
+      *    ON DISK FOR A RESUMED RUN TO DUPLICATE. A CLIENT WITH MORE  *
+      *    PURCHASES THAN THE BUFFER HOLDS IS FLAGGED AND SKIPPED      *
+      *    RATHER THAN OVERRUNNING IT (SEE 0220-READING-SHOPPING).     *
+      *----------------------------------------------------------------*
+       77  WRK-DETAIL-COUNT PIC 9(04)  VALUE ZEROS.
+       77  WRK-DETAIL-OVERFLOW-SW PIC X(01) VALUE "N".
+           88 WRK-DETAIL-OVERFLOW     VALUE "Y".
+       01  WRK-DETAIL-TABLE.
+           05 WRK-DETAIL-ENTRY OCCURS 1 TO 500 TIMES
+                                DEPENDING ON WRK-DETAIL-COUNT
+                                INDEXED BY WRK-DTL-IDX.
+              10 WRK-DTL-PROD      PIC X(15).
+              10 WRK-DTL-PRICE     PIC 9(08)V99.
+              10 WRK-DTL-DISCOUNT  PIC 9(03)V99.
+              10 WRK-DTL-NET-PRICE PIC 9(08)V99.
+      *----------------------------------------------------------------*
+      *    NF-NUMBER SEQUENCE                                          *
+      *----------------------------------------------------------------*
+       77  WRK-NF-NUMBER    PIC 9(07)  VALUE ZEROS.
+      *----------------------------------------------------------------*
+      *    ORPHAN RECONCILIATION.                                      *
+      *    WRK-CLIENT-TABLE ONLY HOLDS AS MANY CLIENTS AS IT IS SIZED  *
+      *    FOR - ONCE FULL, RECONCILIATION COVERAGE IS TRUNCATED (SEE  *
+      *    0210-READING-CLIENTS/0240-RECONCILE-ORPHANS) BUT THE BATCH  *
+      *    ITSELF KEEPS PROCESSING EVERY CLIENT AND WRITING INVOICES.  *
+      *----------------------------------------------------------------*
+       77  WRK-CLIENT-COUNT PIC 9(04)  VALUE ZEROS.
+       01  WRK-CLIENT-TABLE.
+           05 WRK-CLIENT-ENTRY OCCURS 1 TO 1000 TIMES
+                                DEPENDING ON WRK-CLIENT-COUNT
+                                INDEXED BY WRK-CLI-IDX.
+              10 WRK-CLIENT-TAB-ID PIC 9(05).
+       77  WRK-MATCH-SW     PIC X(01)  VALUE "N".
+           88 WRK-CLIENT-MATCHED      VALUE "Y".
+       77  WRK-RECONCILE-TRUNC-SW PIC X(01) VALUE "N".
+           88 WRK-RECONCILE-TRUNCATED VALUE "Y".
+      *----------------------------------------------------------------*
+      *    PRINT-STYLE INVOICE                                         *
+      *----------------------------------------------------------------*
+       01  WRK-SYS-DATE.
+           05 WRK-DATE-YYYY PIC 9(04).
+           05 WRK-DATE-MM   PIC 9(02).
+           05 WRK-DATE-DD   PIC 9(02).
+       01  WRK-DATE-ED.
+           05 WRK-ED-DD     PIC 9(02).
+           05 FILLER        PIC X(01) VALUE "/".
+           05 WRK-ED-MM     PIC 9(02).
+           05 FILLER        PIC X(01) VALUE "/".
+           05 WRK-ED-YYYY   PIC 9(04).
+      *----------------------------------------------------------------*
+      *    RESTART/CHECKPOINT                                          *
+      *----------------------------------------------------------------*
+       77  WRK-RESUME-SW    PIC X(01)  VALUE "N".
+           88 WRK-RESUME-MODE         VALUE "Y".
+       77  WRK-CKPT-CLID    PIC 9(05) VALUE ZEROS.
+       77  WRK-LAST-SHOPID  PIC 9(05) VALUE ZEROS.
+      *    SET FROM RG-RESTART-PEND-CLID/-PEND-NFNUM AT 0125-OPEN-       *
+      *    RESTART WHEN THOSE ARE FOUND NONZERO ON RESUME - MEANS A      *
+      *    PRIOR RUN RESERVED THIS NF NUMBER BUT DIED BEFORE FINISHING   *
+      *    THE INVOICE. REPORTED TO ORFAOS.DAT ONCE THAT FILE IS OPEN    *
+      *    (SEE 0150-OPEN-ORPHAN-RPT).                                   *
+       77  WRK-PEND-SW      PIC X(01) VALUE "N".
+           88 WRK-HAS-PENDING         VALUE "Y".
+       77  WRK-PEND-CLID    PIC 9(05) VALUE ZEROS.
+       77  WRK-PEND-NFNUM   PIC 9(07) VALUE ZEROS.
+      *    USED BY 0126-VERIFY-PENDING-INVOICE TO SCAN NF.DAT FOR A     *
+      *    TRAILER MATCHING THE PENDING NF NUMBER BEFORE ASSUMING THE   *
+      *    RESERVATION WAS NEVER COMPLETED.                             *
+       77  WRK-PEND-FOUND-SW    PIC X(01) VALUE "N".
+           88 WRK-PEND-FOUND             VALUE "Y".
+       77  WRK-INVOICE-SCAN-SW  PIC X(01) VALUE "N".
+           88 WRK-INVOICE-SCAN-EOF       VALUE "Y".
       *----------------------------------------------------------------*
        01  FILLER          PIC X(052) VALUE
            "============ WARNING MESSAGES BEGINNING ============".
@@ -101,12 +343,15 @@
        PROCEDURE                       DIVISION.
       *----------------------------------------------------------------*
            PERFORM 0100-INIT.
-           PERFORM 0200-PROCESS.
+           PERFORM 0210-READING-CLIENTS.
            PERFORM 0300-END.
            STOP RUN.
       *----------------------------------------------------------------*
        0100-INIT                       SECTION.
       **================ OPENING-SHOPPING BEGINNING ==================**
+      *    OPENED ONCE FOR THE WHOLE RUN - EACH CLIENT'S PURCHASES ARE *
+      *    FETCHED WITH A DIRECT START/READ ON THE RG-SHOPPING-ID-CLI  *
+      *    ALTERNATE KEY INSTEAD OF A FULL SCAN.                       *
        0110-OPEN-SHOPPING.
            OPEN INPUT SHOPPING.
                 IF FS-SHOPPING-STATUS NOT EQUAL 00
@@ -122,64 +367,631 @@
                    DISPLAY "STATUS:  " FS-CLIENTS-STATUS
                   GOBACK
                 END-IF.
+      **================ OPENING-RESTART BEGINNING ====================**
+      *    A "Y" ACTIVE FLAG MEANS A PRIOR RUN DIED MID-BATCH; RESUME  *
+      *    AFTER THE LAST CLIENT IT FINISHED INSTEAD OF REPROCESSING   *
+      *    EVERYTHING FROM THE TOP.                                    *
+       0125-OPEN-RESTART.
+           OPEN I-O RESTART-CTRL.
+           IF FS-RESTART-STATUS EQUAL 35
+              OPEN OUTPUT RESTART-CTRL
+              MOVE ZEROS  TO RG-RESTART-CLID RG-RESTART-SHOPID
+                             RG-RESTART-PEND-CLID RG-RESTART-PEND-NFNUM
+              MOVE "N"    TO RG-RESTART-ACTIVE RG-RESTART-RECON-DONE
+              WRITE RG-RESTART
+              CLOSE RESTART-CTRL
+              OPEN I-O RESTART-CTRL
+           END-IF.
+           IF FS-RESTART-STATUS NOT EQUAL 00
+              DISPLAY "RESTART-CTRL: " WRK-OPEN-ERROR
+              DISPLAY "STATUS:       " FS-RESTART-STATUS
+              GOBACK
+           END-IF.
+           READ RESTART-CTRL
+             AT END
+               MOVE "N" TO RG-RESTART-ACTIVE
+           END-READ.
+           IF RG-RESTART-ACTIVE EQUAL "Y"
+              SET WRK-RESUME-MODE TO TRUE
+              MOVE RG-RESTART-CLID TO WRK-CKPT-CLID
+              DISPLAY "RETOMANDO APOS O CLIENTE: " WRK-CKPT-CLID
+      *       A CLID/NF-NUM STILL RESERVED HERE MEANS THE PREVIOUS RUN *
+      *       DIED AFTER RESERVING A NUMBER FOR THAT CLIENT BUT BEFORE *
+      *       ITS INVOICE WAS FULLY COMMITTED - FLAG IT ONCE ORPHAN-   *
+      *       RPT IS OPEN (SEE 0150-OPEN-ORPHAN-RPT) RATHER THAN       *
+      *       TRUSTING OR REUSING IT; THE CLIENT IS REPROCESSED BELOW  *
+      *       UNDER A FRESH NF NUMBER SINCE WRK-CKPT-CLID ONLY MOVES   *
+      *       PAST A CLIENT ONCE ITS INVOICE IS FULLY COMMITTED.       *
+              IF RG-RESTART-PEND-CLID NOT EQUAL ZEROS
+                 SET WRK-HAS-PENDING TO TRUE
+                 MOVE RG-RESTART-PEND-CLID  TO WRK-PEND-CLID
+                 MOVE RG-RESTART-PEND-NFNUM TO WRK-PEND-NFNUM
+              END-IF
+           ELSE
+      *       A FRESH BATCH (NOT A RESUME) STARTS THE RECONCILIATION    *
+      *       PASS OVER AGAIN, EVEN IF A LONG-FINISHED PRIOR BATCH LEFT *
+      *       IT MARKED DONE.                                           *
+              MOVE "N" TO RG-RESTART-RECON-DONE
+           END-IF.
+      **============ VERIFY-PENDING-INVOICE BEGINNING ==================**
+      *    A RESERVATION LEFT PENDING BY AN INTERRUPTED RUN MIGHT STILL *
+      *    HAVE BEEN A COMPLETE, CORRECTLY-WRITTEN INVOICE - THE CRASH  *
+      *    MAY HAVE HAPPENED AFTER THE TRAILER WAS WRITTEN BUT BEFORE   *
+      *    0225-CHECKPOINT-CLIENT COMMITTED IT. SCAN NF.DAT FOR THAT NF *
+      *    NUMBER'S TRAILER BEFORE DISCARDING AND REISSUING IT UNDER A  *
+      *    NEW NUMBER - OTHERWISE A GENUINELY COMPLETE INVOICE WOULD BE *
+      *    DUPLICATED (DOUBLE BILLING) WHEN THE CLIENT IS REPROCESSED.  *
+       0126-VERIFY-PENDING-INVOICE.
+           IF WRK-HAS-PENDING
+              MOVE "N" TO WRK-PEND-FOUND-SW
+              MOVE "N" TO WRK-INVOICE-SCAN-SW
+              OPEN INPUT INVOICE
+              IF FS-INVOICE-STATUS EQUAL 00
+                 PERFORM UNTIL WRK-INVOICE-SCAN-EOF
+                                OR WRK-PEND-FOUND
+                    READ INVOICE
+                      AT END
+                        SET WRK-INVOICE-SCAN-EOF TO TRUE
+                    END-READ
+                    IF NOT WRK-INVOICE-SCAN-EOF
+                       AND RG-INVOICE-IS-TRAILER
+                       AND RG-INVOICE-NF-NUM EQUAL WRK-PEND-NFNUM
+                       SET WRK-PEND-FOUND TO TRUE
+                    END-IF
+                 END-PERFORM
+                 CLOSE INVOICE
+              ELSE
+                 DISPLAY "INVOICE: NAO FOI POSSIVEL VERIFICAR A NF "
+                         "PENDENTE - STATUS " FS-INVOICE-STATUS
+              END-IF
+              IF WRK-PEND-FOUND
+                 MOVE WRK-PEND-CLID   TO RG-RESTART-CLID
+                 MOVE ZEROS           TO RG-RESTART-PEND-CLID
+                                         RG-RESTART-PEND-NFNUM
+                 REWRITE RG-RESTART
+                 IF FS-RESTART-STATUS NOT EQUAL 00
+                    DISPLAY "RESTART-CTRL: ERRO AO CONFIRMAR NF "
+                            "PENDENTE."
+                    DISPLAY "STATUS:       " FS-RESTART-STATUS
+                 END-IF
+                 MOVE RG-RESTART-CLID TO WRK-CKPT-CLID
+                 MOVE "N" TO WRK-PEND-SW
+                 DISPLAY "NF " WRK-PEND-NFNUM " DO CLIENTE "
+                         WRK-PEND-CLID " JA ESTAVA COMPLETA - "
+                         "CHECKPOINT CONFIRMADO."
+              END-IF
+           END-IF.
       **================ OPENING-INVOICE BEGINNING ===================**
+      *    RESUME APPENDS (EXTEND) TO THE PARTIAL NF.DAT LEFT BY THE   *
+      *    INTERRUPTED RUN INSTEAD OF TRUNCATING IT.                   *
        0130-OPEN-INVOICE.
-           OPEN OUTPUT INVOICE.
+           IF WRK-RESUME-MODE
+              OPEN EXTEND INVOICE
+           ELSE
+              OPEN OUTPUT INVOICE
+           END-IF.
                 IF FS-INVOICE-STATUS NOT EQUAL 00
                    DISPLAY "INVOICE: " WRK-OPEN-ERROR
                    DISPLAY "STATUS:  " FS-INVOICE-STATUS
                   GOBACK
                 END-IF.
+      **================ OPENING-CTRL-NF BEGINNING ====================**
+      *    LOAD THE LAST NF NUMBER USED SO THIS RUN CONTINUES THE      *
+      *    SEQUENCE INSTEAD OF RESTARTING AT ONE.                      *
+       0140-OPEN-CTRL-NF.
+           OPEN I-O CTRL-NF.
+           IF FS-CTRLNF-STATUS EQUAL 35
+              OPEN OUTPUT CTRL-NF
+              MOVE ZEROS TO RG-CTRL-NF-LAST-NUM
+              WRITE RG-CTRL-NF
+              CLOSE CTRL-NF
+              OPEN I-O CTRL-NF
+           END-IF.
+           IF FS-CTRLNF-STATUS NOT EQUAL 00
+              DISPLAY "CTRL-NF: " WRK-OPEN-ERROR
+              DISPLAY "STATUS:  " FS-CTRLNF-STATUS
+              GOBACK
+           END-IF.
+           READ CTRL-NF
+             AT END
+               MOVE ZEROS TO RG-CTRL-NF-LAST-NUM
+           END-READ.
+           MOVE RG-CTRL-NF-LAST-NUM TO WRK-NF-NUMBER.
+      **================ OPENING-CTRL-TAX BEGINNING ====================**
+      *    LOAD THE CONFIGURABLE TAX RATE. IF CTRLTAX.DAT DOES NOT     *
+      *    EXIST YET IT IS CREATED WITH THE DEFAULT SEED RATE (10%) -  *
+      *    AN OPERATOR CAN THEN EDIT THE FILE (OR A FUTURE MAINTENANCE *
+      *    OPTION CAN REWRITE IT) TO CHANGE THE RATE WITHOUT           *
+      *    RECOMPILING THIS PROGRAM.                                   *
+       0145-OPEN-CTRL-TAX.
+           OPEN I-O CTRL-TAX.
+           IF FS-CTRLTAX-STATUS EQUAL 35
+              OPEN OUTPUT CTRL-TAX
+              MOVE WRK-TAX-RATE-PCT TO RG-CTRL-TAX-RATE
+              WRITE RG-CTRL-TAX
+              CLOSE CTRL-TAX
+              OPEN I-O CTRL-TAX
+           END-IF.
+           IF FS-CTRLTAX-STATUS NOT EQUAL 00
+              DISPLAY "CTRL-TAX: " WRK-OPEN-ERROR
+              DISPLAY "STATUS:   " FS-CTRLTAX-STATUS
+              GOBACK
+           END-IF.
+           READ CTRL-TAX
+             AT END
+               MOVE WRK-TAX-RATE-PCT TO RG-CTRL-TAX-RATE
+           END-READ.
+           MOVE RG-CTRL-TAX-RATE TO WRK-TAX-RATE-PCT.
+      **================ OPENING-ORPHAN-RPT BEGINNING =================**
+      *    RESUME EXTENDS THE PARTIAL ORFAOS.DAT LEFT BY THE INTERRUPTED*
+      *    RUN INSTEAD OF TRUNCATING IT - 0210-READING-CLIENTS SKIPS    *
+      *    CLIENTS ALREADY COMMITTED ON RESUME, SO THEIR ORIGINAL       *
+      *    ORPHAN/DISCOUNT-INVALID LINES WOULD OTHERWISE BE LOST.       *
+       0150-OPEN-ORPHAN-RPT.
+           IF WRK-RESUME-MODE
+              OPEN EXTEND ORPHAN-RPT
+           ELSE
+              OPEN OUTPUT ORPHAN-RPT
+           END-IF.
+                IF FS-ORPHAN-STATUS NOT EQUAL 00
+                   DISPLAY "ORPHAN-RPT: " WRK-OPEN-ERROR
+                   DISPLAY "STATUS:     " FS-ORPHAN-STATUS
+                  GOBACK
+                END-IF.
+      *    A RESERVATION LEFT PENDING BY AN INTERRUPTED RUN (SEE        *
+      *    0125-OPEN-RESTART) IS FLAGGED HERE, NOW THAT ORPHAN-RPT IS   *
+      *    OPEN, THEN CLEARED SO IT IS ONLY EVER REPORTED ONCE.         *
+           IF WRK-HAS-PENDING
+              MOVE SPACES TO RG-ORPHAN-LINE
+              STRING "NF " WRK-PEND-NFNUM        DELIMITED BY SIZE
+                     " CLIENTE " WRK-PEND-CLID    DELIMITED BY SIZE
+                     " - NF INCOMPLETA, REEMITIDA COM NOVO NUMERO"
+                                                   DELIMITED BY SIZE
+                     INTO RG-ORPHAN-LINE
+              WRITE RG-ORPHAN-LINE
+              DISPLAY "ORFAO: " RG-ORPHAN-LINE
+              MOVE ZEROS TO RG-RESTART-PEND-CLID RG-RESTART-PEND-NFNUM
+              REWRITE RG-RESTART
+              IF FS-RESTART-STATUS NOT EQUAL 00
+                 DISPLAY "RESTART-CTRL: ERRO AO LIMPAR RESERVA "
+                         "PENDENTE."
+                 DISPLAY "STATUS:       " FS-RESTART-STATUS
+              END-IF
+           END-IF.
+      **================ OPENING-PRINT-RPT BEGINNING ===================**
+      *    PRINT-STYLE INVOICE, OPENED ALONGSIDE NF.DAT.               *
+       0160-OPEN-PRINT-RPT.
+           IF WRK-RESUME-MODE
+              OPEN EXTEND PRINT-RPT
+           ELSE
+              OPEN OUTPUT PRINT-RPT
+           END-IF.
+                IF FS-PRINT-STATUS NOT EQUAL 00
+                   DISPLAY "PRINT-RPT: " WRK-OPEN-ERROR
+                   DISPLAY "STATUS:    " FS-PRINT-STATUS
+                  GOBACK
+                END-IF.
+           ACCEPT WRK-SYS-DATE FROM DATE YYYYMMDD.
+           MOVE WRK-DATE-DD   TO WRK-ED-DD.
+           MOVE WRK-DATE-MM   TO WRK-ED-MM.
+           MOVE WRK-DATE-YYYY TO WRK-ED-YYYY.
 
        0200-PROCESS                    SECTION.
       **================ READING-CLIENTS BEGINNING ===================**
+      *    BATCH MODE: LOOP EVERY CLIENT IN CLIENTES.DAT AND RUN THE   *
+      *    SHOPPING MATCH FOR EACH ONE, INSTEAD OF STOPPING AFTER THE  *
+      *    FIRST OPERATOR-TYPED ID.                                    *
        0210-READING-CLIENTS.
-           READ CLIENTS.
-             IF FS-CLIENTS-STATUS EQUAL 00
-                 PERFORM UNTIL FS-CLIENTS-STATUS NOT EQUAL 00
-                      DISPLAY "RG CLIENTES ID:   " RG-CLIENTS-ID
-                      DISPLAY "RG CLIENTES NOME: " RG-CLIENTS-NAME
-                   READ CLIENTS
-
-                 END-PERFORM
-                   MOVE RG-CLIENTS-NAME TO RG-INVOICE-NAME
-                   CLOSE CLIENTS
-             END-IF.
+           READ CLIENTS NEXT RECORD
+             AT END
+               SET WRK-CLIENTS-EOF TO TRUE
+           END-READ.
+           PERFORM UNTIL WRK-CLIENTS-EOF
+                DISPLAY "RG CLIENTES ID:   " RG-CLIENTS-ID
+                DISPLAY "RG CLIENTES NOME: " RG-CLIENTS-NAME
+                MOVE RG-CLIENTS-ID   TO WRK-CLID
+                MOVE ZEROS           TO WRK-SUBTOTAL
+      *         THE RECONCILIATION LOOKUP TABLE IS FIXED-SIZE; ONCE IT  *
+      *         IS FULL, STOP GROWING IT BUT KEEP BATCHING EVERY       *
+      *         CLIENT - RECONCILIATION COVERAGE IS REDUCED, NOT THE   *
+      *         BATCH ITSELF.                                          *
+                IF WRK-CLIENT-COUNT LESS THAN 1000
+                   ADD 1 TO WRK-CLIENT-COUNT
+                   SET WRK-CLI-IDX TO WRK-CLIENT-COUNT
+                   MOVE RG-CLIENTS-ID TO
+                        WRK-CLIENT-TAB-ID (WRK-CLI-IDX)
+                ELSE
+                   IF NOT WRK-RECONCILE-TRUNCATED
+                      DISPLAY "MAIS DE 1000 CLIENTES EM CLIENTES.DAT -"
+                      DISPLAY "RECONCILIACAO DE ORFAOS FICARA PARCIAL."
+                      SET WRK-RECONCILE-TRUNCATED TO TRUE
+                   END-IF
+                END-IF
+                IF WRK-RESUME-MODE
+                   AND RG-CLIENTS-ID NOT GREATER THAN WRK-CKPT-CLID
+                   DISPLAY "JA PROCESSADO (RETOMADA): " RG-CLIENTS-ID
+                ELSE
+                   PERFORM 0220-READING-SHOPPING
+                END-IF
+                READ CLIENTS NEXT RECORD
+                  AT END
+                    SET WRK-CLIENTS-EOF TO TRUE
+                END-READ
+           END-PERFORM.
+      *    THE RECONCILIATION PASS IS A SINGLE FULL RESCAN OF COMPRAS.  *
+      *    DAT, NOT CHECKPOINTED PER-CLIENT LIKE INVOICE WRITING - ONCE *
+      *    IT HAS RUN TO COMPLETION FOR THIS BATCH ATTEMPT, A RESUME    *
+      *    THAT REACHES HERE AGAIN (E.G. A CRASH DURING 0300-END'S      *
+      *    CLEANUP) MUST NOT RUN IT A SECOND TIME ONTO THE EXTEND-      *
+      *    OPENED ORFAOS.DAT.                                           *
+           IF RG-RESTART-RECON-DONE NOT EQUAL "Y"
+              PERFORM 0240-RECONCILE-ORPHANS
+              MOVE "Y" TO RG-RESTART-RECON-DONE
+              REWRITE RG-RESTART
+              IF FS-RESTART-STATUS NOT EQUAL 00
+                 DISPLAY "RESTART-CTRL: ERRO AO GRAVAR RECONCILIACAO."
+                 DISPLAY "STATUS:       " FS-RESTART-STATUS
+              END-IF
+           ELSE
+              DISPLAY "RECONCILIACAO JA EXECUTADA NESTE LOTE "
+                      "(RETOMADA)."
+           END-IF.
       **================= READING SHOP BEGINING ======================**
+      *    START DIRECTLY ON THE CLIENT'S KEY VIA THE RG-SHOPPING-     *
+      *    ID-CLI ALTERNATE KEY, THEN READ FORWARD ONLY WHILE THE KEY  *
+      *    STILL MATCHES - NO TOP-OF-FILE SCAN.                        *
        0220-READING-SHOPPING.
-           DISPLAY "DIGITE O ID DO CLIENTE: "
-             ACCEPT WRK-CLID.
-           READ SHOPPING
-             IF FS-SHOPPING-STATUS EQUAL 00
-                PERFORM UNTIL FS-SHOPPING-STATUS NOT EQUAL 00
-                   IF WRK-CLID EQUAL RG-SHOPPING-ID
+           MOVE "N" TO WRK-SHOPPING-SW.
+           MOVE ZEROS TO WRK-DETAIL-COUNT.
+           MOVE "N" TO WRK-DETAIL-OVERFLOW-SW.
+           MOVE WRK-CLID TO RG-SHOPPING-ID-CLI.
+           START SHOPPING KEY IS EQUAL RG-SHOPPING-ID-CLI
+             INVALID KEY
+               SET WRK-SHOPPING-EOF TO TRUE
+           END-START.
+           IF NOT WRK-SHOPPING-EOF
+              READ SHOPPING NEXT RECORD
+                AT END
+                  SET WRK-SHOPPING-EOF TO TRUE
+              END-READ
+           END-IF.
+           PERFORM UNTIL WRK-SHOPPING-EOF
+                             OR RG-SHOPPING-ID-CLI NOT EQUAL WRK-CLID
                      DISPLAY "ID DA COMPRA:      " RG-SHOPPING-ID
                      DISPLAY "ID DO CLIENTE:     " RG-SHOPPING-ID-CLI
                      DISPLAY "PRODUTO:           " RG-SHOPPING-PROD
                      DISPLAY "PRECO:             " RG-SHOPPING-PRICE
+                     DISPLAY "DESCONTO (%):      " RG-SHOPPING-DISCOUNT
                      DISPLAY "-----------------------------------------"
-                       MOVE RG-SHOPPING-PROD  TO RG-INVOICE-PROD
-                       MOVE RG-SHOPPING-PRICE TO WRK-PRICE-ED
-                       PERFORM 0230-WRITING-INVOICE
-                       CLOSE INVOICE
-                       CLOSE SHOPPING
-                   END-IF
-                   READ SHOPPING
-                END-PERFORM
-                GOBACK
-             END-IF.
+      *              A DISCOUNT OVER 100% DRIVES THE NET PRICE         *
+      *              NEGATIVE, WHICH AN UNSIGNED FIELD SILENTLY        *
+      *              STORES AS ITS ABSOLUTE VALUE - FLAG AND SKIP THE  *
+      *              LINE INSTEAD OF LETTING IT CORRUPT THE INVOICE,   *
+      *              THE SAME WAY AN ORPHAN PURCHASE IS FLAGGED.       *
+                       IF RG-SHOPPING-DISCOUNT GREATER THAN 100,00
+                          MOVE SPACES TO RG-ORPHAN-LINE
+                          STRING "COMPRA ID " RG-SHOPPING-ID
+                                              DELIMITED BY SIZE
+                                 " TEM DESCONTO INVALIDO ("
+                                              DELIMITED BY SIZE
+                                 RG-SHOPPING-DISCOUNT
+                                              DELIMITED BY SIZE
+                                 "%) - LINHA IGNORADA"
+                                              DELIMITED BY SIZE
+                                 INTO RG-ORPHAN-LINE
+                          WRITE RG-ORPHAN-LINE
+                          DISPLAY "ORFAO: " RG-ORPHAN-LINE
+                       ELSE
+                          IF WRK-DETAIL-COUNT NOT LESS THAN 500
+      *                    THE PER-CLIENT DETAIL BUFFER IS FULL -      *
+      *                    FLAG THIS CLIENT'S INVOICE AS SKIPPED (ONCE)*
+      *                    AND LET THE LOOP KEEP READING PAST THE      *
+      *                    REMAINING ROWS INSTEAD OF ABORTING THE      *
+      *                    WHOLE BATCH.                                *
+                             IF NOT WRK-DETAIL-OVERFLOW
+                                MOVE SPACES TO RG-ORPHAN-LINE
+                                STRING "CLIENTE " WRK-CLID
+                                              DELIMITED BY SIZE
+                                       " TEM MAIS DE 500 COMPRAS - "
+                                              DELIMITED BY SIZE
+                                       "NOTA FISCAL IGNORADA"
+                                              DELIMITED BY SIZE
+                                       INTO RG-ORPHAN-LINE
+                                WRITE RG-ORPHAN-LINE
+                                DISPLAY "ORFAO: " RG-ORPHAN-LINE
+                                SET WRK-DETAIL-OVERFLOW TO TRUE
+                             END-IF
+                          ELSE
+      *                    DISCOUNT IS APPLIED HERE, BEFORE THE        *
+      *                    INVOICE LINE IS BUFFERED; THE ORIGINAL      *
+      *                    (GROSS) PRICE STILL GOES ON THE INVOICE FOR *
+      *                    AUDIT, BUT THE SUBTOTAL IS ROLLED UP FROM   *
+      *                    THE NET PRICE.                              *
+                             COMPUTE WRK-NET-PRICE ROUNDED =
+                                     RG-SHOPPING-PRICE -
+                                     (RG-SHOPPING-PRICE *
+                                      RG-SHOPPING-DISCOUNT / 100)
+                             ADD WRK-NET-PRICE   TO WRK-SUBTOTAL
+                             MOVE RG-SHOPPING-ID TO WRK-LAST-SHOPID
+      *                    BUFFER THE LINE INSTEAD OF WRITING IT NOW - *
+      *                    NOTHING REACHES NF.DAT OR NF-IMPRESSAO.DAT  *
+      *                    UNTIL THE WHOLE CLIENT IS DONE, SO A CRASH  *
+      *                    MID-CLIENT CANNOT LEAVE PARTIAL ROWS BEHIND *
+      *                    FOR A RESUMED RUN TO DUPLICATE.             *
+                             ADD 1 TO WRK-DETAIL-COUNT
+                             SET WRK-DTL-IDX TO WRK-DETAIL-COUNT
+                             MOVE RG-SHOPPING-PROD     TO
+                                  WRK-DTL-PROD (WRK-DTL-IDX)
+                             MOVE RG-SHOPPING-PRICE    TO
+                                  WRK-DTL-PRICE (WRK-DTL-IDX)
+                             MOVE RG-SHOPPING-DISCOUNT TO
+                                  WRK-DTL-DISCOUNT (WRK-DTL-IDX)
+                             MOVE WRK-NET-PRICE        TO
+                                  WRK-DTL-NET-PRICE (WRK-DTL-IDX)
+                          END-IF
+                       END-IF
+                READ SHOPPING NEXT RECORD
+                  AT END
+                    SET WRK-SHOPPING-EOF TO TRUE
+                END-READ
+           END-PERFORM.
+      *    AN OVERFLOWING CLIENT WRITES NO INVOICE AT ALL - ONLY A       *
+      *    TRUNCATED (FIRST-500-LINES) INVOICE WOULD RESULT OTHERWISE,  *
+      *    CONTRADICTING THE "NOTA FISCAL IGNORADA" LINE ALREADY        *
+      *    WRITTEN TO ORFAOS.DAT ABOVE.                                 *
+           IF NOT WRK-DETAIL-OVERFLOW
+              IF WRK-DETAIL-COUNT GREATER THAN ZERO
+                 PERFORM 0221-RESERVE-NF-NUMBER
+                 PERFORM 0230-WRITING-INVOICE
+                 PERFORM 0233-WRITING-TRAILER
+              END-IF
+           END-IF.
+      *    CHECKPOINT UNCONDITIONALLY, EVEN WHEN THE CLIENT HAD NO      *
+      *    PURCHASES (OR ALL OF THEM WERE DISCARDED BY THE DISCOUNT-    *
+      *    RANGE CHECK ABOVE) - OTHERWISE WRK-CKPT-CLID NEVER ADVANCES  *
+      *    PAST THIS CLIENT, AND A RESUME WOULD REPROCESS IT FROM       *
+      *    SCRATCH AND RE-FLAG ANY DISCOUNT-INVALID LINES A SECOND TIME.*
+           PERFORM 0225-CHECKPOINT-CLIENT.
+      **============== RESERVE-NF-NUMBER BEGINING ======================*
+      *    THE NF NUMBER IS RESERVED AND PERSISTED - AS A *PENDING*     *
+      *    RESERVATION ON RESTART-CTRL, NOT YET AS A COMMITTED          *
+      *    CHECKPOINT - BEFORE ANY DATA IS WRITTEN TO NF.DAT OR         *
+      *    NF-IMPRESSAO.DAT. IF THE RUN DIES BEFORE 0225-CHECKPOINT-    *
+      *    CLIENT COMMITS THE INVOICE, THE NEXT RUN FINDS THIS NUMBER   *
+      *    STILL MARKED PENDING (SEE 0125-OPEN-RESTART) AND FLAGS IT    *
+      *    INSTEAD OF SILENTLY REUSING IT OR TRUSTING A PARTIAL WRITE - *
+      *    THE CLIENT ITSELF IS THEN REPROCESSED UNDER A FRESH NUMBER.  *
+       0221-RESERVE-NF-NUMBER.
+           ADD 1 TO WRK-NF-NUMBER.
+           MOVE WRK-CLID      TO RG-RESTART-PEND-CLID.
+           MOVE WRK-NF-NUMBER TO RG-RESTART-PEND-NFNUM.
+           MOVE "Y"           TO RG-RESTART-ACTIVE.
+           REWRITE RG-RESTART.
+           IF FS-RESTART-STATUS NOT EQUAL 00
+              DISPLAY "RESTART-CTRL: ERRO AO RESERVAR NF."
+              DISPLAY "STATUS:       " FS-RESTART-STATUS
+              GOBACK
+           END-IF.
+           MOVE WRK-NF-NUMBER TO RG-CTRL-NF-LAST-NUM.
+           REWRITE RG-CTRL-NF.
+           IF FS-CTRLNF-STATUS NOT EQUAL 00
+              DISPLAY "CTRL-NF: ERRO AO RESERVAR NF."
+              DISPLAY "STATUS:  " FS-CTRLNF-STATUS
+              GOBACK
+           END-IF.
+      **================ CHECKPOINT-CLIENT BEGINING ====================*
+      *    A CLIENT'S INVOICE (DETAIL LINES + TRAILER) IS ONLY EVER    *
+      *    FULLY WRITTEN OR NOT AT ALL, SO CHECKPOINTING HERE - RIGHT  *
+      *    AFTER THE TRAILER - IS THE SAFE RESUME POINT. THIS IS THE   *
+      *    COMMIT STEP FOR THE RESERVATION MADE IN 0221-RESERVE-NF-    *
+      *    NUMBER - CLEARING THE PENDING FIELDS BACK TO ZERO IS WHAT   *
+      *    TELLS A FUTURE RESUME THIS INVOICE FINISHED CLEANLY.        *
+       0225-CHECKPOINT-CLIENT.
+           MOVE WRK-CLID        TO RG-RESTART-CLID.
+           MOVE WRK-LAST-SHOPID TO RG-RESTART-SHOPID.
+           MOVE ZEROS           TO RG-RESTART-PEND-CLID
+                                   RG-RESTART-PEND-NFNUM.
+           MOVE "Y"             TO RG-RESTART-ACTIVE.
+           REWRITE RG-RESTART.
+           IF FS-RESTART-STATUS NOT EQUAL 00
+              DISPLAY "RESTART-CTRL: ERRO AO GRAVAR CHECKPOINT."
+              DISPLAY "STATUS:       " FS-RESTART-STATUS
+              GOBACK
+           END-IF.
       **================ WRITING-INVOICE BEGINING =====================*
+      *    THE NF NUMBER WAS ALREADY RESERVED AND PERSISTED BY 0221-   *
+      *    RESERVE-NF-NUMBER - HERE IT IS ONLY APPLIED TO THE HEADER   *
+      *    AND DETAIL LINES. RUNS ONCE PER CLIENT (NOT ONCE PER LINE)  *
+      *    SO ALL OF A CLIENT'S BUFFERED DETAIL LINES ARE WRITTEN      *
+      *    TOGETHER, IMMEDIATELY BEFORE THE TRAILER.                   *
        0230-WRITING-INVOICE.
-           DISPLAY "MASK " WRK-PRICE-ED.
-           STRING RG-CLIENTS-NAME      DELIMITED BY SIZE
-                  RG-SHOPPING-PROD     DELIMITED BY SIZE
-                  RG-SHOPPING-PRICE    DELIMITED BY SIZE
-                  INTO RG-INVOICE.
+           MOVE WRK-NF-NUMBER TO RG-INVOICE-NF-NUM.
+           PERFORM 0231-PRINTING-HEADER.
+           PERFORM VARYING WRK-DTL-IDX FROM 1 BY 1
+                     UNTIL WRK-DTL-IDX GREATER THAN WRK-DETAIL-COUNT
+              SET RG-INVOICE-IS-DETAIL TO TRUE
+              MOVE WRK-NF-NUMBER TO RG-INVOICE-NF-NUM
+              STRING RG-CLIENTS-NAME                 DELIMITED BY SIZE
+                     WRK-DTL-PROD (WRK-DTL-IDX)       DELIMITED BY SIZE
+                     WRK-DTL-PRICE (WRK-DTL-IDX)      DELIMITED BY SIZE
+                     WRK-DTL-DISCOUNT (WRK-DTL-IDX)   DELIMITED BY SIZE
+                     WRK-DTL-NET-PRICE (WRK-DTL-IDX)  DELIMITED BY SIZE
+                     INTO RG-INVOICE-DETAIL
+              WRITE RG-INVOICE
+              PERFORM 0232-PRINTING-DETAIL
+           END-PERFORM.
+      **================ PRINTING-HEADER BEGINING ======================*
+      *    PAGE HEADER FOR THE PRINT-STYLE INVOICE - COMPANY INFO,     *
+      *    DATE, NF NUMBER, CLIENT NAME.                               *
+       0231-PRINTING-HEADER.
+           MOVE SPACES TO RG-PRINT-LINE.
+           MOVE "COB-INVOICE - NOTA FISCAL" TO RG-PRINT-LINE.
+           WRITE RG-PRINT-LINE.
+           MOVE SPACES TO RG-PRINT-LINE.
+           STRING "DATA: "     DELIMITED BY SIZE
+                  WRK-DATE-ED  DELIMITED BY SIZE
+                  "   NF NUMERO: " DELIMITED BY SIZE
+                  RG-INVOICE-NF-NUM DELIMITED BY SIZE
+                  INTO RG-PRINT-LINE.
+           WRITE RG-PRINT-LINE.
+           MOVE SPACES TO RG-PRINT-LINE.
+           STRING "CLIENTE: " DELIMITED BY SIZE
+                  RG-CLIENTS-NAME DELIMITED BY SIZE
+                  INTO RG-PRINT-LINE.
+           WRITE RG-PRINT-LINE.
+           MOVE "----------------------------------------" TO
+                RG-PRINT-LINE.
+           WRITE RG-PRINT-LINE.
+      **================ PRINTING-DETAIL BEGINING ======================*
+      *    ONE PRINTED LINE PER PRODUCT/PRICE PAIR, PLUS A SECOND LINE *
+      *    SHOWING THE GROSS PRICE, DISCOUNT % AND NET PRICE THAT WENT *
+      *    INTO THE SUBTOTAL.                                          *
+       0232-PRINTING-DETAIL.
+           MOVE WRK-DTL-PRICE (WRK-DTL-IDX) TO WRK-PRICE-ED.
+           MOVE SPACES TO RG-PRINT-LINE.
+           STRING WRK-DTL-PROD (WRK-DTL-IDX) DELIMITED BY SIZE
+                  "  "                       DELIMITED BY SIZE
+                  WRK-PRICE-ED               DELIMITED BY SIZE
+                  INTO RG-PRINT-LINE.
+           WRITE RG-PRINT-LINE.
+           MOVE WRK-DTL-DISCOUNT (WRK-DTL-IDX) TO WRK-PCT-ED.
+           MOVE WRK-DTL-NET-PRICE (WRK-DTL-IDX) TO WRK-PRICE-ED.
+           MOVE SPACES TO RG-PRINT-LINE.
+           STRING "   DESCONTO: " DELIMITED BY SIZE
+                  WRK-PCT-ED      DELIMITED BY SIZE
+                  "%   LIQUIDO: "  DELIMITED BY SIZE
+                  WRK-PRICE-ED     DELIMITED BY SIZE
+                  INTO RG-PRINT-LINE.
+           WRITE RG-PRINT-LINE.
+      **================ WRITING-TRAILER BEGINING ======================*
+      *    ROLL UP THE CLIENT'S MATCHED LINES INTO A SUBTOTAL/TAX/     *
+      *    GRAND-TOTAL TRAILER RECORD ON NF.DAT.                       *
+       0233-WRITING-TRAILER.
+           COMPUTE WRK-TAX-AMT    ROUNDED =
+                   WRK-SUBTOTAL * WRK-TAX-RATE-PCT / 100.
+           COMPUTE WRK-GRAND-TOTAL = WRK-SUBTOTAL + WRK-TAX-AMT.
+           MOVE WRK-SUBTOTAL     TO WRK-TOTAL-ED.
+           DISPLAY "SUBTOTAL:          " WRK-TOTAL-ED.
+           MOVE WRK-GRAND-TOTAL  TO WRK-TOTAL-ED.
+           DISPLAY "TOTAL COM IMPOSTO: " WRK-TOTAL-ED.
+           SET RG-INVOICE-IS-TRAILER TO TRUE.
+           MOVE WRK-NF-NUMBER    TO RG-INVOICE-NF-NUM.
+           MOVE WRK-SUBTOTAL     TO RG-INVOICE-SUBTOTAL.
+           MOVE WRK-TAX-RATE-PCT TO RG-INVOICE-TAX-RATE.
+           MOVE WRK-TAX-AMT      TO RG-INVOICE-TAX-AMT.
+           MOVE WRK-GRAND-TOTAL  TO RG-INVOICE-TOTAL.
            WRITE RG-INVOICE.
+           PERFORM 0234-PRINTING-TOTALS.
+      **================ PRINTING-TOTALS BEGINING ======================*
+      *    TOTALS FOOTER FOR THE PRINT-STYLE INVOICE.                  *
+       0234-PRINTING-TOTALS.
+           MOVE "----------------------------------------" TO
+                RG-PRINT-LINE.
+           WRITE RG-PRINT-LINE.
+           MOVE WRK-SUBTOTAL TO WRK-TOTAL-ED.
+           MOVE SPACES TO RG-PRINT-LINE.
+           STRING "SUBTOTAL:        " DELIMITED BY SIZE
+                  WRK-TOTAL-ED        DELIMITED BY SIZE
+                  INTO RG-PRINT-LINE.
+           WRITE RG-PRINT-LINE.
+           MOVE WRK-TAX-RATE-PCT TO WRK-PCT-ED.
+           MOVE WRK-TAX-AMT TO WRK-TOTAL-ED.
+           MOVE SPACES TO RG-PRINT-LINE.
+           STRING "IMPOSTO ("  DELIMITED BY SIZE
+                  WRK-PCT-ED   DELIMITED BY SIZE
+                  "%): "       DELIMITED BY SIZE
+                  WRK-TOTAL-ED DELIMITED BY SIZE
+                  INTO RG-PRINT-LINE.
+           WRITE RG-PRINT-LINE.
+           MOVE WRK-GRAND-TOTAL TO WRK-TOTAL-ED.
+           MOVE SPACES TO RG-PRINT-LINE.
+           STRING "TOTAL:           " DELIMITED BY SIZE
+                  WRK-TOTAL-ED        DELIMITED BY SIZE
+                  INTO RG-PRINT-LINE.
+           WRITE RG-PRINT-LINE.
+           MOVE SPACES TO RG-PRINT-LINE.
+           WRITE RG-PRINT-LINE.
+      **============== RECONCILE-ORPHANS BEGINING ======================*
+      *    REPORT ANY SHOPPING ROW WHOSE ID-CLI HAS NO MATCHING        *
+      *    RG-CLIENTS-ID, USING THE CLIENT TABLE BUILT WHILE           *
+      *    0210-READING-CLIENTS WAS LOADING CLIENTES.DAT.              *
+       0240-RECONCILE-ORPHANS.
+           IF WRK-RECONCILE-TRUNCATED
+              MOVE SPACES TO RG-ORPHAN-LINE
+              STRING "AVISO: MAIS DE 1000 CLIENTES - RECONCILIACAO "
+                                       DELIMITED BY SIZE
+                     "ABAIXO COBRE SO OS 1000 PRIMEIROS"
+                                       DELIMITED BY SIZE
+                     INTO RG-ORPHAN-LINE
+              WRITE RG-ORPHAN-LINE
+              DISPLAY "ORFAO: " RG-ORPHAN-LINE
+           END-IF.
+           MOVE "N" TO WRK-SHOPPING-SW.
+           MOVE ZEROS TO RG-SHOPPING-ID.
+           START SHOPPING KEY IS NOT LESS THAN RG-SHOPPING-ID
+             INVALID KEY
+               SET WRK-SHOPPING-EOF TO TRUE
+           END-START.
+           IF NOT WRK-SHOPPING-EOF
+              READ SHOPPING NEXT RECORD
+                AT END
+                  SET WRK-SHOPPING-EOF TO TRUE
+              END-READ
+           END-IF.
+           PERFORM UNTIL WRK-SHOPPING-EOF
+                MOVE "N" TO WRK-MATCH-SW
+                SET WRK-CLI-IDX TO 1
+                SEARCH WRK-CLIENT-ENTRY
+                  AT END
+                    CONTINUE
+                  WHEN WRK-CLIENT-TAB-ID (WRK-CLI-IDX)
+                                       EQUAL RG-SHOPPING-ID-CLI
+                    SET WRK-CLIENT-MATCHED TO TRUE
+                END-SEARCH
+                IF NOT WRK-CLIENT-MATCHED
+                   MOVE SPACES TO RG-ORPHAN-LINE
+                   STRING "COMPRA ID " RG-SHOPPING-ID DELIMITED BY SIZE
+                          " SEM CLIENTE " RG-SHOPPING-ID-CLI
+                                       DELIMITED BY SIZE
+                          " CADASTRADO EM CLIENTES.DAT"
+                                       DELIMITED BY SIZE
+                          INTO RG-ORPHAN-LINE
+                   WRITE RG-ORPHAN-LINE
+                   DISPLAY "ORFAO: " RG-ORPHAN-LINE
+                END-IF
+                READ SHOPPING NEXT RECORD
+                  AT END
+                    SET WRK-SHOPPING-EOF TO TRUE
+                END-READ
+           END-PERFORM.
       *----------------------------------------------------------------*
        0300-END                        SECTION.
+           MOVE WRK-NF-NUMBER TO RG-CTRL-NF-LAST-NUM.
+           REWRITE RG-CTRL-NF.
+           IF FS-CTRLNF-STATUS NOT EQUAL 00
+              DISPLAY "CTRL-NF: ERRO AO GRAVAR NO FINAL DO LOTE."
+              DISPLAY "STATUS:  " FS-CTRLNF-STATUS
+           END-IF.
+           CLOSE CTRL-NF.
+           CLOSE CTRL-TAX.
+      *    THE BATCH RAN TO COMPLETION, SO CLEAR THE RESUME POINT -     *
+      *    THE NEXT RUN IS A FRESH BATCH, NOT A RESUME. NO RESERVATION  *
+      *    SHOULD EVER BE LEFT PENDING HERE (0221-RESERVE-NF-NUMBER'S   *
+      *    RESERVATIONS ARE ALWAYS COMMITTED BY 0225-CHECKPOINT-CLIENT  *
+      *    BEFORE THE BATCH LOOP MOVES ON), BUT THE FIELDS ARE CLEARED  *
+      *    ANYWAY FOR CONSISTENCY WITH A FRESH RESTART.DAT.             *
+           MOVE "N" TO RG-RESTART-ACTIVE.
+           MOVE ZEROS TO RG-RESTART-PEND-CLID RG-RESTART-PEND-NFNUM.
+           REWRITE RG-RESTART.
+           IF FS-RESTART-STATUS NOT EQUAL 00
+              DISPLAY "RESTART-CTRL: ERRO AO LIMPAR CHECKPOINT."
+              DISPLAY "STATUS:       " FS-RESTART-STATUS
+           END-IF.
+           CLOSE RESTART-CTRL.
            CLOSE CLIENTS.
            CLOSE SHOPPING.
            CLOSE INVOICE.
+           CLOSE ORPHAN-RPT.
+           CLOSE PRINT-RPT.
 
       *----------------------------------------------------------------*
